@@ -1,93 +1,1091 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AdventOfCode3.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    AdventOfCode3.
+000030 AUTHOR.        M. KITSON.
+000040 INSTALLATION.  SURVEY-OPS.
+000050 DATE-WRITTEN.  03-12-2020.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*                                                              *
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* ---------- ----  ------------------------------------------- *
+000120* 03-12-2020 MK    ORIGINAL VERSION - FIXED SLOPES 1-1/3-1/     *
+000130*                  5-1/7-1/1-2 AGAINST A 31-COLUMN MAP.         *
+000140* 09-08-2026 MK    SLOPES ARE NOW DRIVEN BY A SLOPE-CONTROL     *
+000150*                  FILE INTO AN OCCURS TABLE SO OPS CAN ADD OR  *
+000160*                  RETIRE DESCENT ANGLES WITHOUT A RECOMPILE.   *
+000170*                  IF THE CONTROL FILE IS MISSING OR EMPTY THE  *
+000180*                  ORIGINAL FIVE SLOPES ARE LOADED AS DEFAULTS. *
+000190* 09-08-2026 MK    RUN RESULTS ARE NOW ALSO WRITTEN TO A DATED   *
+000200*                  TREE-REPORT FILE ALONGSIDE THE SYSOUT DISPLAY*
+000210*                  SO A RUN CAN BE ARCHIVED AND PICKED UP BY     *
+000220*                  DOWNSTREAM JOBS.                              *
+000230* 09-08-2026 MK    EACH TERRAIN ROW IS NOW VALIDATED FOR '#'/'.' *
+000240*                  CHARACTERS ONLY; A BAD BYTE ABENDS WITH THE   *
+000250*                  OFFENDING LINE AND COLUMN INSTEAD OF BEING    *
+000260*                  TREATED AS OPEN GROUND.                      *
+000270* 09-08-2026 MK    A READ STATUS OTHER THAN OK OR EOF NOW ABENDS*
+000280*                  WITH THE BAD STATUS AND LINE-COUNT INSTEAD   *
+000290*                  OF LOOPING ON THE LAST BUFFER.                *
+000300* 09-08-2026 MK    LINE-COUNT AND THE SLOPE TABLE ARE CHECKPOINT-*
+000310*                 ED EVERY WS-CHECKPOINT-INTERVAL ROWS; IF A    *
+000320*                 CHECKPOINT EXISTS AT START-UP THE RUN SEEKS   *
+000330*                 PAST THE ROWS IT ALREADY COVERS AND RESUMES   *
+000340*                 THE COUNTERS FROM IT INSTEAD OF RESCANNING    *
+000350*                 FROM ROW ONE.                                *
+000360* 09-08-2026 MK    ADDED A SITE-CONTROL FILE SO ONE RUN SCANS A  *
+000370*                 LIST OF TERRAIN EXTRACTS INSTEAD OF ONLY       *
+000380*                 INPUT.TXT; INPUT-FILE IS NOW ASSIGNED          *
+000390*                 DYNAMICALLY PER SITE AND THE TREE-REPORT GAINS *
+000400*                 ONE SUMMARY LINE PER SITE. A CHECKPOINT NOW    *
+000410*                 CARRIES ITS SITE NAME SO A RESTART ONLY        *
+000420*                 REHYDRATES THE SITE IT WAS TAKEN AGAINST.      *
+000430*                 WITH NO SITE-CONTROL FILE A RUN STILL SCANS    *
+000440*                 JUST INPUT.TXT AS BEFORE.                      *
+000450* 09-08-2026 MK    THE TREE-COUNT ADD IN 3100-CHECK-SLOPE NOW    *
+000460*                 CARRIES AN ON SIZE ERROR CLAUSE SO A MAP THAT  *
+000470*                 WOULD OVERFLOW PIC 9(03) ABENDS WITH THE       *
+000480*                 OFFENDING SLOPE AND LINE INSTEAD OF WRAPPING   *
+000490*                 SILENTLY INTO THE PRODUCT.                     *
+000500* 09-08-2026 MK    AT END-OF-SITE, IF THE SLOPE TABLE HOLDS A    *
+000510*                 RIGHT-1/DOWN-2 ENTRY, 4450-RECONCILE-HALF-     *
+000520*                 SPEED NOW REOPENS THE MAP AND RECOMPUTES ITS   *
+000530*                 TREE COUNT BY DIRECT COLUMN ARITHMETIC INSTEAD *
+000540*                 OF INCREMENTAL ADVANCE, AND DISPLAYS A WARNING *
+000550*                 IF THE TWO DISAGREE.                           *
+000560* 09-08-2026 MK    EACH SITE NOW ALSO GETS ONE TRAIL MAP FILE    *
+000570*                 PER SLOPE (4500-WRITE-TRAIL-MAP), A COPY OF    *
+000580*                 THE TERRAIN WITH THE VISITED COLUMN MARKED 'O' *
+000590*                 OR 'X' SO THE DESCENT CAN BE EYEBALLED WITHOUT *
+000600*                 WALKING THE COUNTS BY HAND.                    *
+000610* 09-08-2026 MK    ROW WIDTH IS NO LONGER A FIXED 31 COLUMNS.    *
+000620*                 1060-DETECT-RECORD-WIDTH READS EACH SITE'S     *
+000630*                 FIRST ROW AT OPEN TIME, TRIMS IT BACK TO ITS   *
+000640*                 LAST NON-BLANK COLUMN, AND REOPENS THE MAP SO  *
+000650*                 ONE EXECUTABLE NOW SCANS ANY WIDTH OF MAP.     *
+000660*                 ALSO FIXED A LATENT CHECKPOINT BUG: THE SLOPE  *
+000670*                 SNAPSHOT RECORD WAS NEVER FULLY INITIALIZED,   *
+000680*                 SO A WRITE WITH FEWER THAN 20 SLOPES CONFIGURED*
+000690*                 FAILED SILENTLY AND NO CHECKPOINT WAS EVER     *
+000700*                 ACTUALLY WRITTEN TO DISK.                      *
+000710*--------------------------------------------------------------*
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-CURRENT-SITE-NAME
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS INPUT-FILE-STATUS.
+000780
+000790     SELECT SLOPE-CONTROL-FILE ASSIGN TO "slopectl.txt"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS SLOPE-CTL-STATUS.
+000820
+000830     SELECT SITE-CONTROL-FILE ASSIGN TO "sitectl.txt"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS SITE-CTL-STATUS.
+000860
+000870     SELECT TREE-REPORT-FILE ASSIGN TO "treerpt.txt"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS TREE-RPT-STATUS.
+000900
+000910     SELECT CHECKPOINT-FILE ASSIGN TO "ckpt.txt"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS CKPT-STATUS.
+000940
+000950     SELECT TRAIL-MAP-FILE ASSIGN TO DYNAMIC WS-TRAIL-MAP-NAME
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS TRAIL-MAP-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  INPUT-FILE.
+001020 01  INPUT-RECORD                   PIC X(100).
+001030
+001040 FD  SLOPE-CONTROL-FILE.
+001050 01  SLOPE-CONTROL-RECORD.
+001060     05  SCR-RIGHT                  PIC 9(03).
+001070     05  SCR-DOWN                   PIC 9(03).
+001080
+001090 FD  TREE-REPORT-FILE.
+001100 01  TREE-REPORT-RECORD             PIC X(400).
+001110 FD  SITE-CONTROL-FILE.
+001120 01  SITE-CONTROL-RECORD            PIC X(80).
+001130
+001140  FD  CHECKPOINT-FILE.
+001150  01  CHECKPOINT-RECORD.
+001160      05  CKPT-SITE-NAME             PIC X(80).
+001170      05  CKPT-LINE-COUNT            PIC 9(05).
+001180      05  CKPT-SLOPE-COUNT           PIC 9(03).
+001190      05  CKPT-SLOPE-SNAPSHOT OCCURS 20 TIMES
+001200              INDEXED BY CKPT-IDX.
+001210          10  CKPT-SNAP-TREE-COUNT   PIC 9(03).
+001220          10  CKPT-SNAP-POSITION     PIC 9(05).
+001230
+001240 FD  TRAIL-MAP-FILE.
+001250 01  TRAIL-MAP-RECORD               PIC X(100).
+001260
+001270 WORKING-STORAGE SECTION.
+001280*--------------------------------------------------------------*
+001290* FILE STATUS SWITCHES                                        *
+001300*--------------------------------------------------------------*
+001310 01  INPUT-FILE-STATUS              PIC 9(02).
+001320     88  INPUT-FILE-OK              VALUE 0.
+001330     88  INPUT-FILE-EOF             VALUE 10.
+001340
+001350 01  SLOPE-CTL-STATUS                PIC 9(02).
+001360     88  SLOPE-CTL-OK               VALUE 0.
+001370     88  SLOPE-CTL-EOF              VALUE 10.
+001380
+001390 01  TREE-RPT-STATUS                 PIC 9(02).
+001400     88  TREE-RPT-OK                VALUE 0.
+001410 01  SITE-CTL-STATUS                 PIC 9(02).
+001420     88  SITE-CTL-OK                VALUE 0.
+001430     88  SITE-CTL-EOF               VALUE 10.
+001440
+001450 01  CKPT-STATUS                     PIC 9(02).
+001460     88  CKPT-OK                    VALUE 0.
+001470     88  CKPT-EOF                   VALUE 10.
+001480 01  TRAIL-MAP-STATUS                PIC 9(02).
+001490     88  TRAIL-MAP-OK               VALUE 0.
+001500     88  TRAIL-MAP-EOF              VALUE 10.
+001510
+001520*--------------------------------------------------------------*
+001530* CHECKPOINT/RESTART WORK AREAS                                *
+001540*--------------------------------------------------------------*
+001550 77  WS-CHECKPOINT-INTERVAL          PIC 9(05) VALUE 1000.
+001560 77  WS-SKIP-IDX                     PIC 9(05) COMP.
+001570 77  WS-TERRAIN-ROW-COUNT            PIC 9(05) COMP.
+001580*--------------------------------------------------------------*
+001590* TREE REPORT WORK AREAS                                      *
+001600*--------------------------------------------------------------*
+001610 77  WS-RUN-DATE                     PIC 9(08).
+001620 01  WS-TREE-COUNT-DISPLAY           PIC ZZZ9.
+001630 01  WS-PRODUCT-DISPLAY              PIC Z(11)9.
+001640 01  WS-SLOPE-RIGHT-DISPLAY          PIC ZZ9.
+001650 01  WS-SLOPE-DOWN-DISPLAY           PIC ZZ9.
+001660
+001670*--------------------------------------------------------------*
+001680* TERRAIN SCAN COUNTERS                                       *
+001690*--------------------------------------------------------------*
+001700 77  LINE-COUNT                     PIC 9(05) VALUE 1.
+001710 77  WS-RECORD-WIDTH                PIC 9(05) VALUE 31.
+001720 77  WS-PRODUCT                     PIC 9(12) VALUE 1.
+001730 77  WS-COL-IDX                     PIC 9(05) COMP.
+001740 77  WS-BAD-COLUMN                  PIC 9(05).
+001750 77  WS-TRIM-IDX                    PIC 9(05) COMP.
+001760
+001770*--------------------------------------------------------------*
+001780* TERRAIN VALIDATION SWITCH AND ABEND MESSAGE AREA             *
+001790*--------------------------------------------------------------*
+001800 01  WS-VALIDATION-SWITCH           PIC X(01) VALUE 'N'.
+001810     88  VALIDATION-ERROR-FOUND     VALUE 'Y'.
+001820     88  VALIDATION-ERROR-NOT-FOUND VALUE 'N'.
+001830 01  WS-ABEND-MESSAGE               PIC X(160) VALUE SPACES.
+001840
+001850*--------------------------------------------------------------*
+001860* SLOPE TABLE - ONE ENTRY PER RIGHT/DOWN DESCENT ANGLE         *
+001870*--------------------------------------------------------------*
+001880 77  WS-MAX-SLOPES                  PIC 9(03) VALUE 20.
+001890 77  WS-SLOPE-COUNT                 PIC 9(03) VALUE 0.
+001900 01  SLOPE-TABLE.
+001910     05  SLOPE-ENTRY OCCURS 20 TIMES INDEXED BY SLP-IDX.
+001920         10  SLP-RIGHT              PIC 9(03).
+001930         10  SLP-DOWN               PIC 9(03).
+001940         10  SLP-POSITION           PIC 9(05).
+001950         10  SLP-TREE-COUNT         PIC 9(03).
+001960
+001970*--------------------------------------------------------------*
+001980* SITE TABLE - ONE ENTRY PER TERRAIN EXTRACT SCANNED THIS RUN  *
+001990*--------------------------------------------------------------*
+002000 77  WS-MAX-SITES                   PIC 9(03) VALUE 50.
+002010 77  WS-SITE-COUNT                  PIC 9(03) VALUE 0.
+002020 01  SITE-TABLE.
+002030     05  SITE-ENTRY OCCURS 50 TIMES INDEXED BY SITE-IDX.
+002040         10  SITE-NAME              PIC X(80).
+002050 01  WS-CURRENT-SITE-NAME           PIC X(80) VALUE "input.txt".
+002060 01  WS-SUMMARY-LINE                PIC X(400) VALUE SPACES.
+002070 77  WS-SUMMARY-POINTER             PIC 9(03) COMP VALUE 1.
+002080
+002090*--------------------------------------------------------------*
+002100* HALF-SPEED (1-2) SLOPE RECONCILIATION WORK AREA - A SECOND,   *
+002110* INDEPENDENTLY-CODED PASS OVER THE SAME SITE THAT CHECKS THE   *
+002120* TABLE-DRIVEN TREES1-2 COUNT BY DIRECT COLUMN ARITHMETIC       *
+002130* RATHER THAN BY INCREMENTAL POSITION ADVANCE.                 *
+002140*--------------------------------------------------------------*
+002150 01  WS-RECON-SWITCH                PIC X(01) VALUE 'N'.
+002160     88  WS-RECON-SLOPE-PRESENT     VALUE 'Y'.
+002170     88  WS-RECON-SLOPE-ABSENT     VALUE 'N'.
+002180 77  WS-RECON-SLP-IDX               USAGE INDEX.
+002190 77  WS-RECON-ROW-NUMBER            PIC 9(05) COMP VALUE 0.
+002200 77  WS-RECON-ROW-INDEX             PIC 9(05) COMP VALUE 0.
+002210 77  WS-RECON-COLUMN                PIC 9(05) COMP.
+002220 77  WS-RECON-TREE-COUNT            PIC 9(05) COMP VALUE 0.
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT input-file ASSIGN TO "input.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    FILE STATUS IS input-file-status.
+002230*--------------------------------------------------------------*
+002240* TRAIL MAP WORK AREA - ONE MARKED-UP COPY OF THE SITE'S MAP    *
+002250* IS WRITTEN PER SLOPE, WITH EACH VISITED COLUMN SHOWN AS 'O'   *
+002260* (OPEN GROUND) OR 'X' (TREE).                                 *
+002270*--------------------------------------------------------------*
+002280 01  WS-TRAIL-MAP-NAME              PIC X(100) VALUE SPACES.
+002290 77  WS-TRAIL-POINTER               PIC 9(03) COMP.
+002300 77  WS-TRAIL-POSITION              PIC 9(05) COMP.
+002310 77  WS-TRAIL-ROW-NUMBER            PIC 9(05) COMP.
+002320 01  WS-TRAIL-RECORD                PIC X(100).
+002330
+002340 PROCEDURE DIVISION.
+002350*--------------------------------------------------------------*
+002360* 0000-MAINLINE                                                *
+002370*--------------------------------------------------------------*
+002380 0000-MAINLINE.
+002390     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002400     PERFORM 1100-WRITE-REPORT-HEADER THRU 1100-EXIT
+002410     PERFORM 1200-LOAD-SITE-LIST THRU 1200-EXIT
+002420     PERFORM 2000-LOAD-SLOPE-TABLE THRU 2000-EXIT
+002430     PERFORM 5000-PROCESS-ONE-SITE THRU 5000-EXIT
+002440         VARYING SITE-IDX FROM 1 BY 1
+002450         UNTIL SITE-IDX > WS-SITE-COUNT
+002460     PERFORM 4900-CLOSE-REPORT THRU 4900-EXIT
+002470     GOBACK
+002480     .
+002490
+002500*--------------------------------------------------------------*
+002510* 1000-INITIALIZE - OPEN THE TREE-REPORT FILE FOR THE WHOLE    *
+002520*                   RUN; EACH SITE'S TERRAIN MAP IS OPENED AND *
+002530*                   CLOSED SEPARATELY BY 1050-OPEN-INPUT AND   *
+002540*                   4000-FINALIZE-SITE AS THE RUN REACHES IT.  *
+002550*--------------------------------------------------------------*
+002560 1000-INITIALIZE.
+002570     OPEN OUTPUT TREE-REPORT-FILE
+002580     IF NOT TREE-RPT-OK
+002590         DISPLAY "Report file not okay"
+002600         GOBACK
+002610     END-IF.
+002620 1000-EXIT.
+002630     EXIT.
+002640
+002650*--------------------------------------------------------------*
+002660* 1050-OPEN-INPUT - OPEN THE CURRENT SITE'S TERRAIN MAP UNDER   *
+002670*                   WS-CURRENT-SITE-NAME.                       *
+002680*--------------------------------------------------------------*
+002690 1050-OPEN-INPUT.
+002700     OPEN INPUT INPUT-FILE
+002710     IF NOT INPUT-FILE-OK
+002720         STRING "CANNOT OPEN SITE FILE " WS-CURRENT-SITE-NAME
+002730             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+002740         END-STRING
+002750         GO TO 9000-ABEND
+002760     END-IF.
+002770 1050-EXIT.
+002780     EXIT.
+002790
+002800*--------------------------------------------------------------*
+002810* 1060-DETECT-RECORD-WIDTH - PEEK AT THE SITE'S FIRST TERRAIN   *
+002820*                  RECORD TO LEARN HOW WIDE THIS MAP IS, THEN   *
+002830*                  REOPEN SO THE NORMAL SCAN STARTS FROM ROW     *
+002840*                  ONE AS USUAL. EVERY WRAPAROUND CHECK IN THE   *
+002850*                  PROGRAM IS DRIVEN OFF WS-RECORD-WIDTH, SO A   *
+002860*                  SITE NARROWER OR WIDER THAN 31 COLUMNS SCANS  *
+002870*                  CORRECTLY WITHOUT A RECOMPILE.                *
+002880*--------------------------------------------------------------*
+002890 1060-DETECT-RECORD-WIDTH.
+002900     READ INPUT-FILE
+002910     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+002920         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+002930             " SIZING " WS-CURRENT-SITE-NAME
+002940             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+002950         END-STRING
+002960         GO TO 9000-ABEND
+002970     END-IF
+002980     IF INPUT-FILE-OK
+002990         PERFORM 1070-TRIM-RECORD-WIDTH THRU 1070-EXIT
+003000         IF WS-RECORD-WIDTH = 0
+003010             STRING "EMPTY FIRST RECORD ON " WS-CURRENT-SITE-NAME
+003020                 DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+003030             END-STRING
+003040             GO TO 9000-ABEND
+003050         END-IF
+003060     END-IF
+003070     CLOSE INPUT-FILE
+003080     OPEN INPUT INPUT-FILE
+003090     IF NOT INPUT-FILE-OK
+003100         STRING "CANNOT REOPEN SITE FILE " WS-CURRENT-SITE-NAME
+003110             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+003120         END-STRING
+003130         GO TO 9000-ABEND
+003140     END-IF.
+003150 1060-EXIT.
+003160     EXIT.
+003170
+003180*--------------------------------------------------------------*
+003190* 1070-TRIM-RECORD-WIDTH - BACK UP FROM THE END OF THE RECORD    *
+003200*                  AREA UNTIL A NON-SPACE COLUMN IS FOUND; THAT  *
+003210*                  COLUMN NUMBER IS THE MAP'S TRUE WIDTH.        *
+003220*--------------------------------------------------------------*
+003230 1070-TRIM-RECORD-WIDTH.
+003240     MOVE LENGTH OF INPUT-RECORD TO WS-TRIM-IDX
+003250     PERFORM 1075-BACK-UP-ONE-COLUMN THRU 1075-EXIT
+003260         UNTIL WS-TRIM-IDX = 0
+003270         OR INPUT-RECORD (WS-TRIM-IDX:1) NOT = SPACE
+003280     MOVE WS-TRIM-IDX TO WS-RECORD-WIDTH.
+003290 1070-EXIT.
+003300     EXIT.
+003310
+003320 1075-BACK-UP-ONE-COLUMN.
+003330     SUBTRACT 1 FROM WS-TRIM-IDX.
+003340 1075-EXIT.
+003350     EXIT.
+003360
+003370*--------------------------------------------------------------*
+003380* 1100-WRITE-REPORT-HEADER - STAMP THE TREE-REPORT WITH THE    *
+003390*                            RUN DATE SO ARCHIVED RUNS CAN BE  *
+003400*                            TOLD APART.                       *
+003410*--------------------------------------------------------------*
+003420 1100-WRITE-REPORT-HEADER.
+003430     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003440     MOVE SPACES TO TREE-REPORT-RECORD
+003450     STRING "TREE SURVEY REPORT - RUN DATE " WS-RUN-DATE
+003460         DELIMITED BY SIZE INTO TREE-REPORT-RECORD
+003470     END-STRING
+003480     WRITE TREE-REPORT-RECORD.
+003490 1100-EXIT.
+003500     EXIT.
+003510
+003520*--------------------------------------------------------------*
+003530* 1200-LOAD-SITE-LIST - BUILD THE SITE TABLE FROM THE          *
+003540*                       SITE-CONTROL FILE, ONE TERRAIN EXTRACT *
+003550*                       NAME PER LINE. IF THE CONTROL FILE IS  *
+003560*                       MISSING OR EMPTY THIS RUN FALLS BACK TO *
+003570*                       THE ORIGINAL SINGLE-SITE BEHAVIOR AND   *
+003580*                       SCANS JUST INPUT.TXT.                   *
+003590*--------------------------------------------------------------*
+003600 1200-LOAD-SITE-LIST.
+003610     MOVE 0 TO WS-SITE-COUNT
+003620     OPEN INPUT SITE-CONTROL-FILE
+003630     IF NOT SITE-CTL-OK
+003640         PERFORM 1290-LOAD-DEFAULT-SITE THRU 1290-EXIT
+003650         GO TO 1200-EXIT
+003660     END-IF
+003670     READ SITE-CONTROL-FILE
+003680     PERFORM 1210-ADD-SITE-ENTRY THRU 1210-EXIT
+003690         UNTIL SITE-CTL-EOF OR WS-SITE-COUNT >= WS-MAX-SITES
+003700     IF WS-SITE-COUNT >= WS-MAX-SITES AND NOT SITE-CTL-EOF
+003710         DISPLAY "AOC3 WARNING: SITE-CONTROL FILE HAS MORE "
+003720             "SITES THAN THE TABLE HOLDS (" WS-MAX-SITES
+003730             ") - REMAINING SITES WERE SKIPPED"
+003740     END-IF
+003750     CLOSE SITE-CONTROL-FILE
+003760     IF WS-SITE-COUNT = 0
+003770         PERFORM 1290-LOAD-DEFAULT-SITE THRU 1290-EXIT
+003780     END-IF.
+003790 1200-EXIT.
+003800     EXIT.
+003810
+003820*--------------------------------------------------------------*
+003830* 1210-ADD-SITE-ENTRY - ONE ROW OF THE SITE-CONTROL FILE        *
+003840*--------------------------------------------------------------*
+003850 1210-ADD-SITE-ENTRY.
+003860     ADD 1 TO WS-SITE-COUNT
+003870     SET SITE-IDX TO WS-SITE-COUNT
+003880     MOVE SITE-CONTROL-RECORD TO SITE-NAME (SITE-IDX)
+003890     READ SITE-CONTROL-FILE.
+003900 1210-EXIT.
+003910     EXIT.
+003920
+003930*--------------------------------------------------------------*
+003940* 1290-LOAD-DEFAULT-SITE - USED WHEN NO SITE-CONTROL FILE IS    *
+003950*                          SUPPLIED; SCANS INPUT.TXT ONLY, JUST *
+003960*                          AS THE PROGRAM ALWAYS HAS.            *
+003970*--------------------------------------------------------------*
+003980 1290-LOAD-DEFAULT-SITE.
+003990     MOVE 1 TO WS-SITE-COUNT
+004000     MOVE "input.txt" TO SITE-NAME (1).
+004010 1290-EXIT.
+004020     EXIT.
+004030
+004040*--------------------------------------------------------------*
+004050* 2000-LOAD-SLOPE-TABLE - BUILD THE SLOPE TABLE FROM THE       *
+004060*                         SLOPE-CONTROL FILE, FALLING BACK TO  *
+004070*                         THE ORIGINAL FIVE SLOPES WHEN THE    *
+004080*                         CONTROL FILE IS MISSING OR EMPTY.    *
+004090*--------------------------------------------------------------*
+004100 2000-LOAD-SLOPE-TABLE.
+004110     MOVE 0 TO WS-SLOPE-COUNT
+004120     OPEN INPUT SLOPE-CONTROL-FILE
+004130     IF NOT SLOPE-CTL-OK
+004140         PERFORM 2900-LOAD-DEFAULT-SLOPES THRU 2900-EXIT
+004150         GO TO 2000-EXIT
+004160     END-IF
+004170     READ SLOPE-CONTROL-FILE
+004180     PERFORM 2100-ADD-SLOPE-ENTRY THRU 2100-EXIT
+004190         UNTIL SLOPE-CTL-EOF OR WS-SLOPE-COUNT >= WS-MAX-SLOPES
+004200     IF WS-SLOPE-COUNT >= WS-MAX-SLOPES AND NOT SLOPE-CTL-EOF
+004210         DISPLAY "AOC3 WARNING: SLOPE-CONTROL FILE HAS MORE "
+004220             "SLOPES THAN THE TABLE HOLDS (" WS-MAX-SLOPES
+004230             ") - REMAINING SLOPES WERE SKIPPED"
+004240     END-IF
+004250     CLOSE SLOPE-CONTROL-FILE
+004260     IF WS-SLOPE-COUNT = 0
+004270         PERFORM 2900-LOAD-DEFAULT-SLOPES THRU 2900-EXIT
+004280     END-IF.
+004290 2000-EXIT.
+004300     EXIT.
+004310
+004320*--------------------------------------------------------------*
+004330* 2100-ADD-SLOPE-ENTRY - ONE ROW OF THE SLOPE-CONTROL FILE     *
+004340*--------------------------------------------------------------*
+004350 2100-ADD-SLOPE-ENTRY.
+004360     ADD 1 TO WS-SLOPE-COUNT
+004370     SET SLP-IDX TO WS-SLOPE-COUNT
+004380     MOVE SCR-RIGHT TO SLP-RIGHT (SLP-IDX)
+004390     MOVE SCR-DOWN TO SLP-DOWN (SLP-IDX)
+004400     MOVE 1 TO SLP-POSITION (SLP-IDX)
+004410     MOVE 0 TO SLP-TREE-COUNT (SLP-IDX)
+004420     READ SLOPE-CONTROL-FILE.
+004430 2100-EXIT.
+004440     EXIT.
+004450
+004460*--------------------------------------------------------------*
+004470* 2900-LOAD-DEFAULT-SLOPES - THE ORIGINAL 1-1/3-1/5-1/7-1/1-2  *
+004480*                            SLOPES, USED WHEN NO CONTROL      *
+004490*                            FILE IS SUPPLIED FOR THE RUN.     *
+004500*--------------------------------------------------------------*
+004510 2900-LOAD-DEFAULT-SLOPES.
+004520     MOVE 5 TO WS-SLOPE-COUNT
+004530     MOVE 1 TO SLP-RIGHT (1)
+004540     MOVE 1 TO SLP-DOWN (1)
+004550     MOVE 3 TO SLP-RIGHT (2)
+004560     MOVE 1 TO SLP-DOWN (2)
+004570     MOVE 5 TO SLP-RIGHT (3)
+004580     MOVE 1 TO SLP-DOWN (3)
+004590     MOVE 7 TO SLP-RIGHT (4)
+004600     MOVE 1 TO SLP-DOWN (4)
+004610     MOVE 1 TO SLP-RIGHT (5)
+004620     MOVE 2 TO SLP-DOWN (5)
+004630     PERFORM 2950-RESET-DEFAULT-ENTRY THRU 2950-EXIT
+004640         VARYING SLP-IDX FROM 1 BY 1
+004650         UNTIL SLP-IDX > WS-SLOPE-COUNT.
+004660 2900-EXIT.
+004670     EXIT.
+004680
+004690 2950-RESET-DEFAULT-ENTRY.
+004700     MOVE 1 TO SLP-POSITION (SLP-IDX)
+004710     MOVE 0 TO SLP-TREE-COUNT (SLP-IDX).
+004720 2950-EXIT.
+004730     EXIT.
+004740
+004750*--------------------------------------------------------------*
+004760* 2500-RESTART-FROM-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR  *
+004770*                      ATTEMPT AT THIS RUN IS ON FILE, RESTORE *
+004780*                      LINE-COUNT AND THE SLOPE TABLE FROM IT  *
+004790*                      AND SEEK THE TERRAIN FILE PAST THE ROWS *
+004800*                      IT ALREADY COVERS. NO CHECKPOINT FILE,   *
+004810*                      OR AN EMPTY ONE, MEANS A NORMAL START    *
+004820*                      FROM ROW ONE.                            *
+004830*--------------------------------------------------------------*
+004840 2500-RESTART-FROM-CHECKPOINT.
+004850     OPEN INPUT CHECKPOINT-FILE
+004860     IF NOT CKPT-OK
+004870         GO TO 2500-EXIT
+004880     END-IF
+004890     READ CHECKPOINT-FILE
+004900     IF NOT CKPT-OK
+004910         CLOSE CHECKPOINT-FILE
+004920         GO TO 2500-EXIT
+004930     END-IF
+004940     IF CKPT-SITE-NAME NOT = WS-CURRENT-SITE-NAME
+004950         CLOSE CHECKPOINT-FILE
+004960         GO TO 2500-EXIT
+004970     END-IF
+004980     IF CKPT-SLOPE-COUNT NOT = WS-SLOPE-COUNT
+004990         DISPLAY "AOC3 RESTART: SLOPE TABLE CHANGED SINCE "
+005000             "CHECKPOINT WAS WRITTEN - IGNORING CHECKPOINT"
+005010         CLOSE CHECKPOINT-FILE
+005020         GO TO 2500-EXIT
+005030     END-IF
+005040     PERFORM 2510-VALIDATE-TERRAIN-ROWS THRU 2510-EXIT
+005050     IF WS-TERRAIN-ROW-COUNT < CKPT-LINE-COUNT
+005060         DISPLAY "AOC3 RESTART: TERRAIN FILE NOW HAS FEWER "
+005070             "ROWS THAN THE CHECKPOINT EXPECTS - IGNORING "
+005080             "CHECKPOINT"
+005090         CLOSE CHECKPOINT-FILE
+005100         GO TO 2500-EXIT
+005110     END-IF
+005120     MOVE CKPT-LINE-COUNT TO LINE-COUNT
+005130     PERFORM 2550-RESTORE-SLOPE-SNAPSHOT THRU 2550-EXIT
+005140         VARYING SLP-IDX FROM 1 BY 1
+005150         UNTIL SLP-IDX > WS-SLOPE-COUNT
+005160     CLOSE CHECKPOINT-FILE
+005170     DISPLAY "AOC3 RESTART: RESUMING AT LINE " LINE-COUNT
+005180     PERFORM 2600-SKIP-ROW THRU 2600-EXIT
+005190         VARYING WS-SKIP-IDX FROM 1 BY 1
+005200         UNTIL WS-SKIP-IDX > LINE-COUNT - 1.
+005210 2500-EXIT.
+005220     EXIT.
+005230
+005240*--------------------------------------------------------------*
+005250* 2510-VALIDATE-TERRAIN-ROWS - COUNT THE CURRENT TERRAIN FILE'S*
+005260*                  TOTAL ROWS SO A CHECKPOINT LEFT OVER FROM A *
+005270*                  FILE THAT HAS SINCE BEEN SHORTENED (E.G. A  *
+005280*                  CORRUPT ROW REQUEST 002 FLAGS GETTING FIXED *
+005290*                  AND REMOVED) IS CAUGHT WITH A CLEAR MESSAGE *
+005300*                  INSTEAD OF AN OPAQUE BAD READ STATUS WHEN    *
+005310*                  2600-SKIP-ROW LATER READS PAST THE NEW EOF. *
+005320*                  THE FILE IS REOPENED AFTERWARD SO THE       *
+005330*                  NORMAL CHECKPOINT SKIP STARTS FROM ROW ONE. *
+005340*--------------------------------------------------------------*
+005350 2510-VALIDATE-TERRAIN-ROWS.
+005360     MOVE 0 TO WS-TERRAIN-ROW-COUNT
+005370     CLOSE INPUT-FILE
+005380     OPEN INPUT INPUT-FILE
+005390     IF NOT INPUT-FILE-OK
+005400         STRING "CANNOT REOPEN SITE FILE " WS-CURRENT-SITE-NAME
+005410             " TO VALIDATE CHECKPOINT"
+005420             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+005430         END-STRING
+005440         GO TO 9000-ABEND
+005450     END-IF
+005460     PERFORM 2520-COUNT-ONE-ROW THRU 2520-EXIT
+005470         UNTIL INPUT-FILE-EOF
+005480     CLOSE INPUT-FILE
+005490     OPEN INPUT INPUT-FILE
+005500     IF NOT INPUT-FILE-OK
+005510         STRING "CANNOT REOPEN SITE FILE " WS-CURRENT-SITE-NAME
+005520             " AFTER VALIDATING CHECKPOINT"
+005530             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+005540         END-STRING
+005550         GO TO 9000-ABEND
+005560     END-IF.
+005570 2510-EXIT.
+005580     EXIT.
+005590
+005600*--------------------------------------------------------------*
+005610* 2520-COUNT-ONE-ROW - READ ONE ROW OF THE VALIDATION PASS AND *
+005620*                  COUNT IT TOWARD WS-TERRAIN-ROW-COUNT.        *
+005630*--------------------------------------------------------------*
+005640 2520-COUNT-ONE-ROW.
+005650     READ INPUT-FILE
+005660     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+005670         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+005680             " DURING CHECKPOINT ROW-COUNT VALIDATION"
+005690             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+005700         END-STRING
+005710         GO TO 9000-ABEND
+005720     END-IF
+005730     IF INPUT-FILE-OK
+005740         ADD 1 TO WS-TERRAIN-ROW-COUNT
+005750     END-IF.
+005760 2520-EXIT.
+005770     EXIT.
+005780
+005790 2550-RESTORE-SLOPE-SNAPSHOT.
+005800     SET CKPT-IDX TO SLP-IDX
+005810     MOVE CKPT-SNAP-POSITION (CKPT-IDX) TO SLP-POSITION (SLP-IDX)
+005820     MOVE CKPT-SNAP-TREE-COUNT (CKPT-IDX)
+005830         TO SLP-TREE-COUNT (SLP-IDX).
+005840 2550-EXIT.
+005850     EXIT.
+005860
+005870*--------------------------------------------------------------*
+005880* 2600-SKIP-ROW - DISCARD ONE TERRAIN ROW ALREADY COVERED BY   *
+005890*                 THE RESTORED CHECKPOINT.                     *
+005900*--------------------------------------------------------------*
+005910 2600-SKIP-ROW.
+005920     READ INPUT-FILE
+005930     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+005940         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+005950             " DURING CHECKPOINT RESTART SKIP"
+005960             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+005970         END-STRING
+005980         GO TO 9000-ABEND
+005990     END-IF.
+006000 2600-EXIT.
+006010     EXIT.
+006020
+006030*--------------------------------------------------------------*
+006040* 3000-SCAN-ONE-ROW - VALIDATE THE CURRENT TERRAIN ROW, TEST   *
+006050*                     EVERY SLOPE AGAINST IT, THEN ADVANCE.    *
+006060*--------------------------------------------------------------*
+006070 3000-SCAN-ONE-ROW.
+006080     PERFORM 3050-VALIDATE-ROW THRU 3050-EXIT
+006090     IF VALIDATION-ERROR-FOUND
+006100         STRING "BAD TERRAIN CHARACTER AT LINE " LINE-COUNT
+006110             " COLUMN " WS-BAD-COLUMN
+006120             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+006130         END-STRING
+006140         GO TO 9000-ABEND
+006150     END-IF
+006160     PERFORM 3100-CHECK-SLOPE THRU 3100-EXIT
+006170         VARYING SLP-IDX FROM 1 BY 1
+006180         UNTIL SLP-IDX > WS-SLOPE-COUNT
+006190     ADD 1 TO LINE-COUNT
+006200     IF FUNCTION MOD(LINE-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+006210         PERFORM 3900-WRITE-CHECKPOINT THRU 3900-EXIT
+006220     END-IF
+006230     PERFORM 3010-READ-TERRAIN-ROW THRU 3010-EXIT.
+006240 3000-EXIT.
+006250     EXIT.
+006260
+006270*--------------------------------------------------------------*
+006280* 3010-READ-TERRAIN-ROW - A FILE STATUS OTHER THAN OK (0) OR    *
+006290*                         EOF (10) MEANS A DROPPED MOUNT OR A   *
+006300*                         TRUNCATED TRANSFER PARTWAY THROUGH    *
+006310*                         THE RUN; ABEND RATHER THAN LOOP.      *
+006320*--------------------------------------------------------------*
+006330 3010-READ-TERRAIN-ROW.
+006340     READ INPUT-FILE
+006350     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+006360         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+006370             " AT LINE " LINE-COUNT
+006380             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+006390         END-STRING
+006400         GO TO 9000-ABEND
+006410     END-IF.
+006420 3010-EXIT.
+006430     EXIT.
+006440
+006450*--------------------------------------------------------------*
+006460* 3050-VALIDATE-ROW - EVERY BYTE OF THE ROW MUST BE '#' (TREE) *
+006470*                     OR '.' (OPEN GROUND); ANYTHING ELSE IS A *
+006480*                     CORRUPT MAP FEED.                        *
+006490*--------------------------------------------------------------*
+006500 3050-VALIDATE-ROW.
+006510     SET VALIDATION-ERROR-NOT-FOUND TO TRUE
+006520     PERFORM 3060-VALIDATE-ONE-CHAR THRU 3060-EXIT
+006530         VARYING WS-COL-IDX FROM 1 BY 1
+006540         UNTIL WS-COL-IDX > WS-RECORD-WIDTH
+006550             OR VALIDATION-ERROR-FOUND.
+006560 3050-EXIT.
+006570     EXIT.
+006580
+006590 3060-VALIDATE-ONE-CHAR.
+006600     IF INPUT-RECORD (WS-COL-IDX:1) NOT = '#'
+006610         AND INPUT-RECORD (WS-COL-IDX:1) NOT = '.'
+006620     SET VALIDATION-ERROR-FOUND TO TRUE
+006630         MOVE WS-COL-IDX TO WS-BAD-COLUMN
+006640     END-IF.
+006650 3060-EXIT.
+006660     EXIT.
+006670
+006680*--------------------------------------------------------------*
+006690* 3100-CHECK-SLOPE - A SLOPE IS ONLY ON THE CURRENT ROW WHEN   *
+006700*                    THE ROW SITS ON ITS DOWN-STEP CYCLE; A    *
+006710*                    DOWN OF 1 MEANS EVERY ROW, A DOWN OF 2     *
+006720*                    MEANS EVERY OTHER ROW, AND SO ON.          *
+006730*--------------------------------------------------------------*
+006740 3100-CHECK-SLOPE.
+006750     IF FUNCTION MOD(LINE-COUNT - 1, SLP-DOWN (SLP-IDX)) = 0
+006760         IF INPUT-RECORD (SLP-POSITION (SLP-IDX):1) = '#'
+006770             ADD 1 TO SLP-TREE-COUNT (SLP-IDX)
+006780                 ON SIZE ERROR
+006790                 STRING "TREE COUNT OVERFLOW ON SLOPE "
+006800                     SLP-RIGHT (SLP-IDX) "-" SLP-DOWN (SLP-IDX)
+006810                     " AT LINE " LINE-COUNT
+006820                     DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+006830                 END-STRING
+006840                 GO TO 9000-ABEND
+006850             END-ADD
+006860         END-IF
+006870         ADD SLP-RIGHT (SLP-IDX) TO SLP-POSITION (SLP-IDX)
+006880         IF SLP-POSITION (SLP-IDX) > WS-RECORD-WIDTH
+006890             COMPUTE SLP-POSITION (SLP-IDX) = FUNCTION MOD
+006900                 (SLP-POSITION (SLP-IDX) - 1, WS-RECORD-WIDTH) + 1
+006910         END-IF
+006920     END-IF.
+006930 3100-EXIT.
+006940     EXIT.
+006950
+006960*--------------------------------------------------------------*
+006970* 3900-WRITE-CHECKPOINT - SNAPSHOT LINE-COUNT AND THE SLOPE    *
+006980*                  TABLE SO A RUN INTERRUPTED PARTWAY THROUGH  *
+006990*                  CAN RESUME WITHOUT RESCANNING FROM ROW ONE. *
+007000*--------------------------------------------------------------*
+007010 3900-WRITE-CHECKPOINT.
+007020     OPEN OUTPUT CHECKPOINT-FILE
+007030     IF NOT CKPT-OK
+007040         GO TO 3900-EXIT
+007050     END-IF
+007060     INITIALIZE CHECKPOINT-RECORD
+007070     MOVE LINE-COUNT TO CKPT-LINE-COUNT
+007080     MOVE WS-CURRENT-SITE-NAME TO CKPT-SITE-NAME
+007090     MOVE WS-SLOPE-COUNT TO CKPT-SLOPE-COUNT
+007100     PERFORM 3950-SAVE-SLOPE-SNAPSHOT THRU 3950-EXIT
+007110         VARYING SLP-IDX FROM 1 BY 1
+007120         UNTIL SLP-IDX > WS-SLOPE-COUNT
+007130     WRITE CHECKPOINT-RECORD
+007140     CLOSE CHECKPOINT-FILE.
+007150 3900-EXIT.
+007160     EXIT.
+007170
+007180 3950-SAVE-SLOPE-SNAPSHOT.
+007190     SET CKPT-IDX TO SLP-IDX
+007200     MOVE SLP-POSITION (SLP-IDX) TO CKPT-SNAP-POSITION (CKPT-IDX)
+007210     MOVE SLP-TREE-COUNT (SLP-IDX)
+007220         TO CKPT-SNAP-TREE-COUNT (CKPT-IDX).
+007230 3950-EXIT.
+007240     EXIT.
+007250
+007260*--------------------------------------------------------------*
+007270* 4000-FINALIZE-SITE - CLOSE THE CURRENT SITE'S MAP, REPORT     *
+007280*                      EACH SLOPE AND THE PRODUCT ACROSS ALL   *
+007290*                      OF THEM, AND APPEND ONE BATCH SUMMARY    *
+007300*                      LINE FOR THE SITE. THE TREE-REPORT FILE  *
+007310*                      ITSELF STAYS OPEN FOR THE NEXT SITE.     *
+007320*--------------------------------------------------------------*
+007330 4000-FINALIZE-SITE.
+007340     CLOSE INPUT-FILE
+007350     PERFORM 4450-RECONCILE-HALF-SPEED THRU 4450-EXIT
+007360     OPEN OUTPUT CHECKPOINT-FILE
+007370     IF CKPT-OK
+007380         CLOSE CHECKPOINT-FILE
+007390     END-IF
+007400     MOVE 1 TO WS-PRODUCT
+007410     PERFORM 4100-ACCUMULATE-PRODUCT THRU 4100-EXIT
+007420         VARYING SLP-IDX FROM 1 BY 1
+007430         UNTIL SLP-IDX > WS-SLOPE-COUNT
+007440     PERFORM 4200-DISPLAY-SLOPE-RESULT THRU 4200-EXIT
+007450         VARYING SLP-IDX FROM 1 BY 1
+007460         UNTIL SLP-IDX > WS-SLOPE-COUNT
+007470     DISPLAY "Product: " WS-PRODUCT
+007480     MOVE WS-PRODUCT TO WS-PRODUCT-DISPLAY
+007490     MOVE SPACES TO TREE-REPORT-RECORD
+007500     STRING "PRODUCT: " WS-PRODUCT-DISPLAY
+007510         DELIMITED BY SIZE INTO TREE-REPORT-RECORD
+007520     END-STRING
+007530     WRITE TREE-REPORT-RECORD
+007540     PERFORM 4300-WRITE-SITE-SUMMARY THRU 4300-EXIT
+007550     PERFORM 4500-WRITE-TRAIL-MAP THRU 4500-EXIT
+007560         VARYING SLP-IDX FROM 1 BY 1
+007570         UNTIL SLP-IDX > WS-SLOPE-COUNT.
+007580 4000-EXIT.
+007590     EXIT.
+007600
+007610 4100-ACCUMULATE-PRODUCT.
+007620     COMPUTE WS-PRODUCT = WS-PRODUCT * SLP-TREE-COUNT (SLP-IDX)
+007630         ON SIZE ERROR
+007640         STRING "PRODUCT OVERFLOW ON " WS-CURRENT-SITE-NAME
+007650             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+007660         END-STRING
+007670         GO TO 9000-ABEND
+007680     END-COMPUTE.
+007690 4100-EXIT.
+007700     EXIT.
+007710
+007720 4200-DISPLAY-SLOPE-RESULT.
+007730     MOVE SLP-RIGHT (SLP-IDX) TO WS-SLOPE-RIGHT-DISPLAY
+007740     MOVE SLP-DOWN (SLP-IDX) TO WS-SLOPE-DOWN-DISPLAY
+007750     DISPLAY FUNCTION TRIM(WS-SLOPE-RIGHT-DISPLAY) "-"
+007760         FUNCTION TRIM(WS-SLOPE-DOWN-DISPLAY) ": "
+007770         SLP-TREE-COUNT (SLP-IDX)
+007780     MOVE SLP-TREE-COUNT (SLP-IDX) TO WS-TREE-COUNT-DISPLAY
+007790     MOVE SPACES TO TREE-REPORT-RECORD
+007800     STRING FUNCTION TRIM(WS-SLOPE-RIGHT-DISPLAY) "-"
+007810         FUNCTION TRIM(WS-SLOPE-DOWN-DISPLAY) ": "
+007820         WS-TREE-COUNT-DISPLAY
+007830         DELIMITED BY SIZE INTO TREE-REPORT-RECORD
+007840     END-STRING
+007850     WRITE TREE-REPORT-RECORD.
+007860 4200-EXIT.
+007870     EXIT.
+007880
+007890*--------------------------------------------------------------*
+007900* 4300-WRITE-SITE-SUMMARY - ONE LINE PER SITE GIVING THE FILE   *
+007910*                  NAME, EVERY SLOPE'S TREE COUNT AND THE       *
+007920*                  PRODUCT, SO A BATCH RUN ACROSS MANY SITES     *
+007930*                  CAN BE SCANNED WITHOUT READING EVERY DETAIL   *
+007940*                  LINE ABOVE IT.                                *
+007950*--------------------------------------------------------------*
+007960 4300-WRITE-SITE-SUMMARY.
+007970     MOVE SPACES TO WS-SUMMARY-LINE
+007980     MOVE 1 TO WS-SUMMARY-POINTER
+007990     STRING "SITE: " DELIMITED BY SIZE
+008000         WS-CURRENT-SITE-NAME DELIMITED BY SPACE
+008010         " " DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+008020         WITH POINTER WS-SUMMARY-POINTER
+008030         ON OVERFLOW
+008040         STRING "SITE SUMMARY LINE OVERFLOW ON "
+008050             WS-CURRENT-SITE-NAME
+008060             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+008070         END-STRING
+008080         GO TO 9000-ABEND
+008090     END-STRING
+008100     PERFORM 4350-APPEND-SLOPE-TO-SUMMARY THRU 4350-EXIT
+008110         VARYING SLP-IDX FROM 1 BY 1
+008120         UNTIL SLP-IDX > WS-SLOPE-COUNT
+008130     MOVE WS-PRODUCT TO WS-PRODUCT-DISPLAY
+008140     STRING "PRODUCT=" WS-PRODUCT-DISPLAY
+008150         DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+008160         WITH POINTER WS-SUMMARY-POINTER
+008170         ON OVERFLOW
+008180         STRING "SITE SUMMARY LINE OVERFLOW ON "
+008190             WS-CURRENT-SITE-NAME
+008200             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+008210         END-STRING
+008220         GO TO 9000-ABEND
+008230     END-STRING
+008240     MOVE SPACES TO TREE-REPORT-RECORD
+008250     MOVE WS-SUMMARY-LINE TO TREE-REPORT-RECORD
+008260     WRITE TREE-REPORT-RECORD
+008270     DISPLAY TREE-REPORT-RECORD.
+008280 4300-EXIT.
+008290     EXIT.
+008300
+008310 4350-APPEND-SLOPE-TO-SUMMARY.
+008320     MOVE SLP-RIGHT (SLP-IDX) TO WS-SLOPE-RIGHT-DISPLAY
+008330     MOVE SLP-DOWN (SLP-IDX) TO WS-SLOPE-DOWN-DISPLAY
+008340     MOVE SLP-TREE-COUNT (SLP-IDX) TO WS-TREE-COUNT-DISPLAY
+008350     STRING FUNCTION TRIM(WS-SLOPE-RIGHT-DISPLAY) "-"
+008360         FUNCTION TRIM(WS-SLOPE-DOWN-DISPLAY) "="
+008370         WS-TREE-COUNT-DISPLAY " "
+008380         DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+008390         WITH POINTER WS-SUMMARY-POINTER
+008400         ON OVERFLOW
+008410         STRING "SITE SUMMARY LINE OVERFLOW ON "
+008420             WS-CURRENT-SITE-NAME
+008430             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+008440         END-STRING
+008450         GO TO 9000-ABEND
+008460     END-STRING.
+008470 4350-EXIT.
+008480     EXIT.
+008490
+008500*--------------------------------------------------------------*
+008510* 4450-RECONCILE-HALF-SPEED - AN INDEPENDENT CHECK ON THE       *
+008520*                  TABLE-DRIVEN TREES1-2 COUNT. IF THE SLOPE    *
+008530*                  TABLE HOLDS A RIGHT-1/DOWN-2 ENTRY, REOPEN    *
+008540*                  THIS SITE'S MAP AND RECOMPUTE ITS TREE COUNT  *
+008550*                  BY DIRECT COLUMN ARITHMETIC INSTEAD OF BY     *
+008560*                  INCREMENTAL POSITION ADVANCE, THEN WARN IF    *
+008570*                  THE TWO DISAGREE.                             *
+008580*--------------------------------------------------------------*
+008590 4450-RECONCILE-HALF-SPEED.
+008600     SET WS-RECON-SLOPE-ABSENT TO TRUE
+008610     PERFORM 4455-FIND-HALF-SPEED-SLOPE THRU 4455-EXIT
+008620         VARYING SLP-IDX FROM 1 BY 1
+008630         UNTIL SLP-IDX > WS-SLOPE-COUNT
+008640     IF WS-RECON-SLOPE-ABSENT
+008650         GO TO 4450-EXIT
+008660     END-IF
+008670     PERFORM 4460-RECOMPUTE-HALF-SPEED THRU 4460-EXIT
+008680     IF WS-RECON-TREE-COUNT NOT =
+008690        SLP-TREE-COUNT (WS-RECON-SLP-IDX)
+008700         DISPLAY "AOC3 WARNING: HALF-SPEED SLOPE RECONCILIATION "
+008710             "MISMATCH ON " WS-CURRENT-SITE-NAME
+008720         DISPLAY "AOC3 WARNING: TABLE-DRIVEN COUNT "
+008730             SLP-TREE-COUNT (WS-RECON-SLP-IDX)
+008740             " VS RECOMPUTED COUNT " WS-RECON-TREE-COUNT
+008750     END-IF.
+008760 4450-EXIT.
+008770     EXIT.
+008780
+008790*--------------------------------------------------------------*
+008800* 4455-FIND-HALF-SPEED-SLOPE - LOCATE THE RIGHT-1/DOWN-2 ENTRY  *
+008810*                  IN THE SLOPE TABLE, IF ONE WAS CONFIGURED.    *
+008820*--------------------------------------------------------------*
+008830 4455-FIND-HALF-SPEED-SLOPE.
+008840     IF SLP-RIGHT (SLP-IDX) = 1 AND SLP-DOWN (SLP-IDX) = 2
+008850         SET WS-RECON-SLOPE-PRESENT TO TRUE
+008860         SET WS-RECON-SLP-IDX TO SLP-IDX
+008870     END-IF.
+008880 4455-EXIT.
+008890     EXIT.
+008900
+008910*--------------------------------------------------------------*
+008920* 4460-RECOMPUTE-HALF-SPEED - REOPEN THE SITE'S MAP AND WALK IT  *
+008930*                  AGAIN, COMPUTING EACH CHECKED ROW'S COLUMN    *
+008940*                  DIRECTLY FROM THE ROW NUMBER RATHER THAN BY   *
+008950*                  ADDING SLP-RIGHT ONTO A RUNNING POSITION.     *
+008960*--------------------------------------------------------------*
+008970 4460-RECOMPUTE-HALF-SPEED.
+008980     MOVE 0 TO WS-RECON-TREE-COUNT
+008990     MOVE 0 TO WS-RECON-ROW-NUMBER
+009000     OPEN INPUT INPUT-FILE
+009010     IF NOT INPUT-FILE-OK
+009020         DISPLAY "AOC3 WARNING: CANNOT REOPEN "
+009030             WS-CURRENT-SITE-NAME
+009040             " FOR HALF-SPEED RECONCILIATION"
+009050         GO TO 4460-EXIT
+009060     END-IF
+009070     PERFORM 4465-RECOMPUTE-ONE-ROW THRU 4465-EXIT
+009080         UNTIL INPUT-FILE-EOF
+009090     CLOSE INPUT-FILE.
+009100 4460-EXIT.
+009110     EXIT.
+009120
+009130*--------------------------------------------------------------*
+009140* 4465-RECOMPUTE-ONE-ROW - READ ONE ROW OF THE RECONCILIATION   *
+009150*                  PASS AND, ON A CHECKED ROW, DERIVE ITS        *
+009160*                  COLUMN BY MODULO ARITHMETIC ON THE ROW        *
+009170*                  NUMBER INSTEAD OF BY INCREMENTAL ADVANCE.     *
+009180*--------------------------------------------------------------*
+009190 4465-RECOMPUTE-ONE-ROW.
+009200     READ INPUT-FILE
+009210     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+009220         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+009230             " DURING HALF-SPEED RECONCILIATION ON "
+009240             WS-CURRENT-SITE-NAME
+009250             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+009260         END-STRING
+009270         GO TO 9000-ABEND
+009280     END-IF
+009290     IF INPUT-FILE-OK
+009300         IF FUNCTION MOD(WS-RECON-ROW-NUMBER,
+009310                 SLP-DOWN (WS-RECON-SLP-IDX)) = 0
+009320             COMPUTE WS-RECON-ROW-INDEX =
+009330                 WS-RECON-ROW-NUMBER / SLP-DOWN (WS-RECON-SLP-IDX)
+009340             COMPUTE WS-RECON-COLUMN = FUNCTION MOD
+009350                 (WS-RECON-ROW-INDEX *
+009360                 SLP-RIGHT (WS-RECON-SLP-IDX), WS-RECORD-WIDTH)
+009370                 + 1
+009380             IF INPUT-RECORD (WS-RECON-COLUMN:1) = '#'
+009390                 ADD 1 TO WS-RECON-TREE-COUNT
+009400             END-IF
+009410         END-IF
+009420         ADD 1 TO WS-RECON-ROW-NUMBER
+009430     END-IF.
+009440 4465-EXIT.
+009450     EXIT.
+009460
+009470*--------------------------------------------------------------*
+009480* 4500-WRITE-TRAIL-MAP - REOPEN THE SITE'S MAP AND REPRODUCE    *
+009490*                  IT IN A SECOND FILE WITH THIS SLOPE'S PATH    *
+009500*                  MARKED - 'O' FOR A VISITED OPEN CELL, 'X'     *
+009510*                  FOR A VISITED TREE. EVERY OTHER CELL IS       *
+009520*                  COPIED FROM THE INPUT UNCHANGED.              *
+009530*--------------------------------------------------------------*
+009540 4500-WRITE-TRAIL-MAP.
+009550     PERFORM 4510-BUILD-TRAIL-MAP-NAME THRU 4510-EXIT
+009560     OPEN INPUT INPUT-FILE
+009570     IF NOT INPUT-FILE-OK
+009580         DISPLAY "AOC3 WARNING: CANNOT REOPEN "
+009590             WS-CURRENT-SITE-NAME " FOR TRAIL MAP"
+009600         GO TO 4500-EXIT
+009610     END-IF
+009620     OPEN OUTPUT TRAIL-MAP-FILE
+009630     IF NOT TRAIL-MAP-OK
+009640         DISPLAY "AOC3 WARNING: CANNOT OPEN TRAIL MAP "
+009650             WS-TRAIL-MAP-NAME
+009660         CLOSE INPUT-FILE
+009670         GO TO 4500-EXIT
+009680     END-IF
+009690     MOVE 1 TO WS-TRAIL-POSITION
+009700     MOVE 0 TO WS-TRAIL-ROW-NUMBER
+009710     PERFORM 4550-WRITE-TRAIL-MAP-ROW THRU 4550-EXIT
+009720         UNTIL INPUT-FILE-EOF
+009730     CLOSE INPUT-FILE
+009740     CLOSE TRAIL-MAP-FILE.
+009750 4500-EXIT.
+009760     EXIT.
+009770
+009780*--------------------------------------------------------------*
+009790* 4510-BUILD-TRAIL-MAP-NAME - DERIVE A TRAIL MAP FILE NAME FROM *
+009800*                  THE SITE NAME AND THIS SLOPE'S RIGHT/DOWN.   *
+009810*--------------------------------------------------------------*
+009820 4510-BUILD-TRAIL-MAP-NAME.
+009830     MOVE SPACES TO WS-TRAIL-MAP-NAME
+009840     MOVE 1 TO WS-TRAIL-POINTER
+009850     STRING WS-CURRENT-SITE-NAME DELIMITED BY SPACE
+009860         INTO WS-TRAIL-MAP-NAME
+009870         WITH POINTER WS-TRAIL-POINTER
+009880     END-STRING
+009890     STRING ".R" SLP-RIGHT (SLP-IDX) "D" SLP-DOWN (SLP-IDX)
+009900         ".MAP"
+009910         DELIMITED BY SIZE
+009920         INTO WS-TRAIL-MAP-NAME
+009930         WITH POINTER WS-TRAIL-POINTER
+009940         ON OVERFLOW
+009950         STRING "TRAIL MAP NAME OVERFLOW ON "
+009960             WS-CURRENT-SITE-NAME
+009970             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+009980         END-STRING
+009990         GO TO 9000-ABEND
+010000     END-STRING.
+010010 4510-EXIT.
+010020     EXIT.
+010030
+010040*--------------------------------------------------------------*
+010050* 4550-WRITE-TRAIL-MAP-ROW - COPY ONE ROW FROM THE REOPENED     *
+010060*                  MAP TO THE TRAIL MAP FILE, MARKING THE        *
+010070*                  VISITED COLUMN WHEN THIS ROW SITS ON THE      *
+010080*                  SLOPE'S DOWN-STEP CYCLE.                      *
+010090*--------------------------------------------------------------*
+010100 4550-WRITE-TRAIL-MAP-ROW.
+010110     READ INPUT-FILE
+010120     IF NOT INPUT-FILE-OK AND NOT INPUT-FILE-EOF
+010130         STRING "BAD READ STATUS " INPUT-FILE-STATUS
+010140             " DURING TRAIL MAP WRITE ON " WS-CURRENT-SITE-NAME
+010150             DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+010160         END-STRING
+010170         GO TO 9000-ABEND
+010180     END-IF
+010190     IF INPUT-FILE-OK
+010200         MOVE INPUT-RECORD TO WS-TRAIL-RECORD
+010210         IF FUNCTION MOD(WS-TRAIL-ROW-NUMBER,
+010220                 SLP-DOWN (SLP-IDX)) = 0
+010230             IF INPUT-RECORD (WS-TRAIL-POSITION:1) = '#'
+010240                 MOVE 'X' TO WS-TRAIL-RECORD (WS-TRAIL-POSITION:1)
+010250             ELSE
+010260                 MOVE 'O' TO WS-TRAIL-RECORD (WS-TRAIL-POSITION:1)
+010270             END-IF
+010280             ADD SLP-RIGHT (SLP-IDX) TO WS-TRAIL-POSITION
+010290             IF WS-TRAIL-POSITION > WS-RECORD-WIDTH
+010300                 COMPUTE WS-TRAIL-POSITION = FUNCTION MOD
+010310                     (WS-TRAIL-POSITION - 1, WS-RECORD-WIDTH) + 1
+010320             END-IF
+010330         END-IF
+010340         ADD 1 TO WS-TRAIL-ROW-NUMBER
+010350         MOVE WS-TRAIL-RECORD TO TRAIL-MAP-RECORD
+010360         WRITE TRAIL-MAP-RECORD
+010370     END-IF.
+010380 4550-EXIT.
+010390     EXIT.
+010400
+010410*--------------------------------------------------------------*
+010420* 4900-CLOSE-REPORT - CLOSE THE TREE-REPORT FILE ONCE EVERY     *
+010430*                     SITE IN THE RUN HAS BEEN PROCESSED.       *
+010440*--------------------------------------------------------------*
+010450 4900-CLOSE-REPORT.
+010460     CLOSE TREE-REPORT-FILE.
+010470 4900-EXIT.
+010480     EXIT.
+010490
+010500*--------------------------------------------------------------*
+010510* 5000-PROCESS-ONE-SITE - SCAN ONE SITE'S TERRAIN EXTRACT       *
+010520*                  START TO FINISH: RESET THE SLOPE TABLE,      *
+010530*                  OPEN THE SITE'S MAP, HONOR ANY CHECKPOINT     *
+010540*                  LEFT AGAINST IT, SCAN EVERY ROW, THEN         *
+010550*                  FINALIZE AND SUMMARIZE THE SITE.              *
+010560*--------------------------------------------------------------*
+010570 5000-PROCESS-ONE-SITE.
+010580     MOVE SITE-NAME (SITE-IDX) TO WS-CURRENT-SITE-NAME
+010590     MOVE 1 TO LINE-COUNT
+010600     PERFORM 5100-RESET-SLOPE-FOR-SITE THRU 5100-EXIT
+010610         VARYING SLP-IDX FROM 1 BY 1
+010620         UNTIL SLP-IDX > WS-SLOPE-COUNT
+010630     PERFORM 1050-OPEN-INPUT THRU 1050-EXIT
+010640     PERFORM 1060-DETECT-RECORD-WIDTH THRU 1060-EXIT
+010650     PERFORM 2500-RESTART-FROM-CHECKPOINT THRU 2500-EXIT
+010660     PERFORM 3010-READ-TERRAIN-ROW THRU 3010-EXIT
+010670     PERFORM 3000-SCAN-ONE-ROW THRU 3000-EXIT
+010680         UNTIL INPUT-FILE-EOF
+010690     PERFORM 4000-FINALIZE-SITE THRU 4000-EXIT.
+010700 5000-EXIT.
+010710     EXIT.
 
-DATA DIVISION.
-FILE SECTION.
-FD  input-file.
-01  input-record PIC x(31).
+010720 5100-RESET-SLOPE-FOR-SITE.
+010730     MOVE 1 TO SLP-POSITION (SLP-IDX)
+010740     MOVE 0 TO SLP-TREE-COUNT (SLP-IDX).
+010750 5100-EXIT.
+010760     EXIT.
 
-WORKING-STORAGE SECTION.
-01  input-file-status PIC 99.
-    88  input-file-ok VALUE 0.
-    88  input-file-eof VALUE 10.
-01  line-count PIC 9(5) VALUE 1.
-01  x1-1 PIC 9(5) VALUE 1.
-01  x3-1 PIC 9(5) VALUE 1.
-01  x5-1 PIC 9(5) VALUE 1.
-01  x7-1 PIC 9(5) VALUE 1.
-01  x1-2 PIC 9(5) VALUE 1.
-01  trees1-1 PIC 9(3) VALUE 0.
-01  trees3-1 PIC 9(3) VALUE 0.
-01  trees5-1 PIC 9(3) VALUE 0.
-01  trees7-1 PIC 9(3) VALUE 0.
-01  trees1-2 PIC 9(3) VALUE 0.
-01  product PIC 9(12) VALUE 0.
-
-PROCEDURE DIVISION.
-    OPEN INPUT input-file
-    IF NOT input-file-ok
-      DISPLAY "File not okay"
-      GOBACK
-    END-IF
-
-    READ input-file
-    PERFORM UNTIL input-file-eof
-      IF input-record(x1-1:1) = '#'
-        ADD +1 TO trees1-1
-      END-IF
-      IF input-record(x3-1:1) = '#'
-        ADD +1 TO trees3-1
-      END-IF
-      IF input-record(x5-1:1) = '#'
-        ADD +1 TO trees5-1
-      END-IF
-      IF input-record(x7-1:1) = '#'
-        ADD +1 TO trees7-1
-      END-IF
-      IF input-record(x1-2:1) = '#' AND function mod(line-count, 2) = 1
-        ADD +1 TO trees1-2
-      END-IF
-
-      ADD +1 TO x1-1
-      ADD +3 TO x3-1
-      ADD +5 TO x5-1
-      ADD +7 TO x7-1
-      IF function mod(line-count, 2) = 1
-        ADD +1 TO x1-2
-      END-IF
-
-      IF x1-1 > 31
-        ADD -31 TO x1-1
-      END-IF
-      IF x3-1 > 31
-        ADD -31 TO x3-1
-      END-IF
-      IF x5-1 > 31
-        ADD -31 TO x5-1
-      END-IF
-      IF x7-1 > 31
-        ADD -31 TO x7-1
-      END-IF
-      IF x1-2 > 31
-        ADD -31 TO x1-2
-      END-IF
-      ADD +1 TO line-count
-      READ input-file
-    END-PERFORM
-
-    CLOSE input-file
-    DISPLAY "1-1: " trees1-1
-    DISPLAY "3-1: " trees3-1
-    DISPLAY "5-1: " trees5-1
-    DISPLAY "7-1: " trees7-1
-    DISPLAY "1-2: " trees1-2
-    COMPUTE product = trees1-1 * trees3-1 * trees5-1 * trees7-1 * trees1-2
-    DISPLAY "Product: " product
-    .
+010770*--------------------------------------------------------------*
+010780* 9000-ABEND - A CORRUPT MAP OR A BAD FILE STATUS LEAVES THE   *
+010790*              RUN UNTRUSTWORTHY; CLOSE WHAT IS OPEN, REPORT   *
+010800*              THE REASON AND GO BACK WITHOUT A PRODUCT.       *
+010810*--------------------------------------------------------------*
+010820 9000-ABEND.
+010830     DISPLAY "AOC3 ABEND: " WS-ABEND-MESSAGE
+010840     CLOSE INPUT-FILE
+010850     CLOSE TREE-REPORT-FILE
+010860     GOBACK.
+010870 9000-EXIT.
+010880     EXIT.
